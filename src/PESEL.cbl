@@ -1,134 +1,951 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PESEL.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  WS-PESEL.
-           03  WS-PESEL-MAIN.
-               05 WS-DATE.
-                   07  WS-YEAR     PIC 9(2).
-                   07  WS-MONTH    PIC 9(2).
-                       88 IS-1800  VALUES 81 THRU 92.
-                       88 IS-1900  VALUES  1 THRU 12.
-                       88 IS-2000  VALUES 21 THRU 32.
-                   07  WS-DAY      PIC 9(2).
-               05  WS-NUMBER.
-                   07 WS-SEQ       PIC 9(3).
-                   07 WS-GEN       PIC 9(1).
-                       88 IS-WOMAN VALUES 0, 2, 4, 6, 8.
-                       88 IS-MAN   VALUES 1, 3, 5, 7, 9.
-           03  WS-PESEL-CHECK-DIGIT    PIC 9(1).
-
-       77  WS-CHECK-PARTIAL  PIC 99.
-       77  WS-CHECK-TOTAL    PIC 999 VALUE 0.
-       77  WS-CHECK-DIGIT    PIC 9.
-
-       01  WS-AGE       PIC 9(4).
-           88 IS-CHILD  VALUES  0 THRU 11.
-           88 IS-TEEN   VALUES 12 THRU 17.
-           88 IS-ADDULT VALUES 18 THRU 99.
-       01  WS-AGE-DISP  PIC ZZ9.
-
-       01  WS-CUR-YEAR  PIC 9(4) VALUE 2017.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           PERFORM GET-PESEL.
-           PERFORM CALC-CHECKSUM.
-           PERFORM VALIDATE-CHECKSUM.
-           PERFORM CALC-AGE.
-           PERFORM SHOW-TYPE.
-           PERFORM SHOW-AGE.
-
-       DONE.
-           STOP RUN.
-
-       GET-PESEL.
-           DISPLAY "Podaj PESEL:".
-           ACCEPT WS-PESEL.
-
-       CALC-CHECKSUM.
-      * PESEL: [ABCDEFGHIJK]
-      * K=(9*A + 7*B + 3*C + D + 9*E + 7*F + 3*G + H + 9*I + 7*J) MOD 10
-           MOVE WS-PESEL(1:1) TO WS-CHECK-PARTIAL.
-           MULTIPLY 9 BY WS-CHECK-PARTIAL.
-           ADD WS-CHECK-PARTIAL TO WS-CHECK-TOTAL.
-
-           MOVE WS-PESEL(2:1) TO WS-CHECK-PARTIAL.
-           MULTIPLY 7 BY WS-CHECK-PARTIAL.
-           ADD WS-CHECK-PARTIAL TO WS-CHECK-TOTAL.
-
-           MOVE WS-PESEL(3:1) TO WS-CHECK-PARTIAL.
-           MULTIPLY 3 BY WS-CHECK-PARTIAL.
-           ADD WS-CHECK-PARTIAL TO WS-CHECK-TOTAL.
-
-           MOVE WS-PESEL(4:1) TO WS-CHECK-PARTIAL.
-           ADD WS-CHECK-PARTIAL TO WS-CHECK-TOTAL.
-
-           MOVE WS-PESEL(5:1) TO WS-CHECK-PARTIAL.
-           MULTIPLY 9 BY WS-CHECK-PARTIAL.
-           ADD WS-CHECK-PARTIAL TO WS-CHECK-TOTAL.
-
-           MOVE WS-PESEL(6:1) TO WS-CHECK-PARTIAL.
-           MULTIPLY 7 BY WS-CHECK-PARTIAL.
-           ADD WS-CHECK-PARTIAL TO WS-CHECK-TOTAL.
-
-           MOVE WS-PESEL(7:1) TO WS-CHECK-PARTIAL.
-           MULTIPLY 3 BY WS-CHECK-PARTIAL.
-           ADD WS-CHECK-PARTIAL TO WS-CHECK-TOTAL.
-
-           MOVE WS-PESEL(8:1) TO WS-CHECK-PARTIAL.
-           ADD WS-CHECK-PARTIAL TO WS-CHECK-TOTAL.
-
-           MOVE WS-PESEL(9:1) TO WS-CHECK-PARTIAL.
-           MULTIPLY 9 BY WS-CHECK-PARTIAL.
-           ADD WS-CHECK-PARTIAL TO WS-CHECK-TOTAL.
-
-           MOVE WS-PESEL(10:1) TO WS-CHECK-PARTIAL.
-           MULTIPLY 7 BY WS-CHECK-PARTIAL.
-           ADD WS-CHECK-PARTIAL TO WS-CHECK-TOTAL.
-
-           MOVE WS-CHECK-TOTAL(3:1) TO WS-CHECK-DIGIT.
-
-       VALIDATE-CHECKSUM.
-           IF WS-CHECK-DIGIT NOT EQUAL WS-PESEL-CHECK-DIGIT THEN
-               DISPLAY "Niepoprawny PESEL"
-               PERFORM DONE
-           END-IF.
-
-       CALC-AGE.
-           MOVE WS-CUR-YEAR TO WS-AGE.
-           IF IS-1800
-               SUBTRACT 1800 FROM WS-AGE
-           ELSE IF IS-1900
-               SUBTRACT 1900 FROM WS-AGE
-           ELSE IF IS-2000
-               SUBTRACT 2000 FROM WS-AGE
-           END-IF.
-           SUBTRACT WS-YEAR FROM WS-AGE.
-
-       SHOW-TYPE.
-           IF IS-WOMAN THEN
-               IF IS-CHILD
-                   DISPLAY "Dziewczynka"
-               ELSE IF IS-TEEN
-                   DISPLAY "Dziewczyna"
-               ELSE IF IS-ADDULT
-                   DISPLAY "Kobieta"
-               END-IF
-           ELSE
-               IF IS-CHILD
-                   DISPLAY "Chlopiec"
-               ELSE IF IS-TEEN
-                   DISPLAY "Chlopak"
-               ELSE IF IS-ADDULT
-                   DISPLAY "Mezczyzna"
-               END-IF
-           END-IF.
-
-       SHOW-AGE.
-           MOVE WS-AGE TO WS-AGE-DISP.
-           DISPLAY "Lat:" WS-AGE-DISP.
-
-       END PROGRAM PESEL.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PESEL.
+000030 AUTHOR.        R-SZYMANSKI.
+000040 INSTALLATION.  CUSTOMER-ONBOARDING.
+000050 DATE-WRITTEN.  2011-04-02.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2011-04-02  RS  ORIGINAL PROGRAM - INTERACTIVE PESEL CHECKSUM
+000110*                 VALIDATOR, SEX/AGE BREAKDOWN.
+000120* 2026-08-09  RS  CONVERTED TO BATCH DRIVER.  PESEL NUMBERS ARE
+000130*                 NOW READ FROM A SEQUENTIAL INPUT FILE INSTEAD
+000140*                 OF BEING KEYED IN ONE AT A TIME, AND RESULTS
+000150*                 ARE WRITTEN ONE LINE PER PESEL TO A REPORT
+000160*                 FILE.  MAIN-PROCEDURE BECOMES THE PER-RECORD
+000170*                 PROCESSING LOOP BODY.
+000180* 2026-08-09  RS  AGE IS NOW COMPUTED FROM THE REAL CURRENT DATE
+000190*                 (FUNCTION CURRENT-DATE) INSTEAD OF THE FROZEN
+000200*                 WS-CUR-YEAR CONSTANT, AND ACCOUNTS FOR WHETHER
+000210*                 THIS YEAR'S BIRTHDAY HAS ALREADY OCCURRED.
+000220* 2026-08-09  RS  ADDED BIRTH-DATE VALIDATION - RECORDS WITH AN
+000230*                 UNDEFINED MONTH CODE OR AN IMPOSSIBLE DAY OF
+000240*                 MONTH (DAY 00, FEB 30, ETC) ARE NOW REJECTED
+000250*                 THE SAME WAY A BAD CHECK DIGIT IS.
+000260* 2026-08-09  RS  ADDED IS-2100/IS-2200 MONTH-CODE RANGES SO
+000270*                 PESELS BORN IN THOSE CENTURIES DECODE CORRECTLY
+000280*                 INSTEAD OF FAILING BIRTH-DATE VALIDATION.
+000290* 2026-08-09  RS  ADDED A CUSTOMER MASTER LOOKUP (SEE CUSTMAS
+000300*                 COPYBOOK) SO A PESEL ALREADY ON FILE IS
+000310*                 REPORTED AS "ONFILE" WITH THE EXISTING
+000320*                 CUSTOMER'S NAME INSTEAD OF BEING TREATED AS
+000330*                 BRAND NEW.
+000340* 2026-08-09  RS  ADDED AN AUDIT LOG (AUDITLOG) - EVERY VALIDATION
+000350*                 ATTEMPT IS NOW APPENDED AS A LINE WITH A
+000360*                 TIMESTAMP, JOB ID, PESEL, AND CHECKSUM RESULT,
+000370*                 FOR COMPLIANCE REPORTING.
+000380* 2026-08-09  RS  ADDED AN END-OF-RUN SUMMARY REPORT (PESELSUM) WITH
+000390*                 TOTAL PROCESSED, TOTAL REJECTED ON CHECKSUM, AND
+000400*                 BREAKDOWNS BY SEX AND AGE BAND.
+000410* 2026-08-09  RS  ADDED CHECKPOINT/RESTART (PESELCKP) - THE RECORD
+000420*                 COUNT IS SAVED EVERY 100 RECORDS SO A RERUN OF AN
+000430*                 INTERRUPTED JOB SKIPS BACK TO WHERE IT LEFT OFF
+000440*                 INSTEAD OF REPROCESSING THE WHOLE INPUT FILE.
+000450* 2026-08-09  RS  ADDED A STRUCTURED OUTPUT FILE (PESELOUT, SEE
+000460*                 PESELOUT COPYBOOK) CARRYING THE SAME RESULT AS
+000470*                 THE REPORT LINE IN AN ALL-NUMERIC-CODE, FIXED
+000480*                 LAYOUT FOR DOWNSTREAM SYSTEMS TO CONSUME.
+000490* 2026-08-09  RS  A BAD CHECK DIGIT NO LONGER JUST FALLS THROUGH TO
+000500*                 BADCHK ON THE REPORT - THE RECORD IS ALSO ROUTED
+000510*                 TO AN EXCEPTION FILE (PESELEXC) WITH UP TO FIVE
+000520*                 SINGLE-DIGIT SUBSTITUTIONS THAT WOULD PASS THE
+000530*                 CHECKSUM, SO DATA ENTRY HAS A LIKELY CORRECTION
+000540*                 TO TRY INSTEAD OF GOING BACK TO THE CUSTOMER.
+000550*================================================================
+000560 ENVIRONMENT DIVISION.
+000570 CONFIGURATION SECTION.
+000580 SOURCE-COMPUTER.   IBM-370.
+000590 OBJECT-COMPUTER.   IBM-370.
+000600
+000610 INPUT-OUTPUT SECTION.
+000620 FILE-CONTROL.
+000630     SELECT PESEL-IN-FILE
+000640         ASSIGN TO "PESELIN"
+000650         ORGANIZATION IS LINE SEQUENTIAL.
+000660
+000670     SELECT PESEL-RPT-FILE
+000680         ASSIGN TO "PESELRPT"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS WS-RPTFILE-STATUS.
+000710
+000720     SELECT CUSTOMER-MASTER-FILE
+000730         ASSIGN TO "CUSTMAS"
+000740         ORGANIZATION IS INDEXED
+000750         ACCESS MODE IS RANDOM
+000760         RECORD KEY IS CM-PESEL
+000770         FILE STATUS IS WS-CUSTMAS-STATUS.
+000780
+000790     SELECT AUDIT-LOG-FILE
+000800         ASSIGN TO "AUDITLOG"
+000810         ORGANIZATION IS LINE SEQUENTIAL
+000820         FILE STATUS IS WS-AUDITLOG-STATUS.
+000830
+000840     SELECT PESEL-SUM-FILE
+000850         ASSIGN TO "PESELSUM"
+000860         ORGANIZATION IS LINE SEQUENTIAL.
+000870
+000880     SELECT PESEL-CKP-FILE
+000890         ASSIGN TO "PESELCKP"
+000900         ORGANIZATION IS LINE SEQUENTIAL
+000910         FILE STATUS IS WS-CKPFILE-STATUS.
+000920
+000930     SELECT PESEL-OUT-FILE
+000940         ASSIGN TO "PESELOUT"
+000950         ORGANIZATION IS LINE SEQUENTIAL
+000960         FILE STATUS IS WS-OUTFILE-STATUS.
+000970
+000980     SELECT PESEL-EXC-FILE
+000990         ASSIGN TO "PESELEXC"
+001000         ORGANIZATION IS LINE SEQUENTIAL
+001010         FILE STATUS IS WS-EXCFILE-STATUS.
+001020
+001030 DATA DIVISION.
+001040 FILE SECTION.
+001050 FD  PESEL-IN-FILE.
+001060 01  PESEL-IN-RECORD.
+001070     05  PI-PESEL-NUMBER         PIC 9(11).
+001080
+001090 FD  PESEL-RPT-FILE.
+001100 01  PESEL-RPT-RECORD            PIC X(110).
+001110
+001120 FD  CUSTOMER-MASTER-FILE.
+001130     COPY CUSTMAS.
+001140
+001150 FD  AUDIT-LOG-FILE.
+001160 01  AUDIT-LOG-RECORD            PIC X(80).
+001170
+001180 FD  PESEL-SUM-FILE.
+001190 01  PESEL-SUM-RECORD            PIC X(40).
+001200
+001210 FD  PESEL-CKP-FILE.
+001220 01  PESEL-CKP-RECORD.
+001230     05  CKP-TOTAL               PIC 9(07).
+001240     05  CKP-CHECKSUM-BAD        PIC 9(07).
+001250     05  CKP-DATE-BAD            PIC 9(07).
+001260     05  CKP-WOMEN               PIC 9(07).
+001270     05  CKP-MEN                 PIC 9(07).
+001280     05  CKP-CHILD               PIC 9(07).
+001290     05  CKP-TEEN                PIC 9(07).
+001300     05  CKP-ADULT               PIC 9(07).
+001310
+001320 FD  PESEL-OUT-FILE.
+001330     COPY PESELOUT.
+001340
+001350 FD  PESEL-EXC-FILE.
+001360 01  PESEL-EXC-RECORD            PIC X(100).
+001370
+001380 WORKING-STORAGE SECTION.
+001390 01  WS-PESEL.
+001400     03  WS-PESEL-MAIN.
+001410         05 WS-DATE.
+001420             07  WS-YEAR     PIC 9(2).
+001430             07  WS-MONTH    PIC 9(2).
+001440                 88 IS-1800  VALUES 81 THRU 92.
+001450                 88 IS-1900  VALUES  1 THRU 12.
+001460                 88 IS-2000  VALUES 21 THRU 32.
+001470                 88 IS-2100  VALUES 41 THRU 52.
+001480                 88 IS-2200  VALUES 61 THRU 72.
+001490             07  WS-DAY      PIC 9(2).
+001500         05  WS-NUMBER.
+001510             07 WS-SEQ       PIC 9(3).
+001520             07 WS-GEN       PIC 9(1).
+001530                 88 IS-WOMAN VALUES 0, 2, 4, 6, 8.
+001540                 88 IS-MAN   VALUES 1, 3, 5, 7, 9.
+001550     03  WS-PESEL-CHECK-DIGIT    PIC 9(1).
+001560
+001570 77  WS-CHECK-PARTIAL  PIC 99.
+001580 77  WS-CHECK-TOTAL    PIC 999 VALUE 0.
+001590 77  WS-CHECK-DIGIT    PIC 9.
+001600
+001610 01  WS-AGE       PIC 9(4).
+001620     88 IS-CHILD  VALUES  0 THRU 11.
+001630     88 IS-TEEN   VALUES 12 THRU 17.
+001640     88 IS-ADDULT VALUES 18 THRU 99.
+001650 01  WS-AGE-DISP  PIC ZZ9.
+001660
+001670 01  WS-TODAY.
+001680     05  WS-CUR-YEAR      PIC 9(4).
+001690     05  WS-CUR-MONTH     PIC 9(2).
+001700     05  WS-CUR-DAY       PIC 9(2).
+001710
+001720 01  WS-CENTURY-BASE      PIC 9(4).
+001730 01  WS-REAL-MONTH        PIC 9(2).
+001740 01  WS-REAL-YEAR         PIC 9(4).
+001750 01  WS-MAX-DAY           PIC 9(2).
+001760
+001770 77  WS-REM4              PIC 9(4).
+001780 77  WS-REM100            PIC 9(4).
+001790 77  WS-REM400            PIC 9(4).
+001800 77  WS-DIV-TEMP          PIC 9(4).
+001810
+001820 01  WS-SWITCHES.
+001830     05  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+001840         88  WS-END-OF-INPUT         VALUE 'Y'.
+001850     05  WS-CHECKSUM-SWITCH   PIC X(01) VALUE 'N'.
+001860         88  WS-CHECKSUM-OK           VALUE 'Y'.
+001870         88  WS-CHECKSUM-BAD          VALUE 'N'.
+001880     05  WS-DATE-SWITCH       PIC X(01) VALUE 'N'.
+001890         88  WS-DATE-OK               VALUE 'Y'.
+001900         88  WS-DATE-BAD              VALUE 'N'.
+001910     05  WS-CUSTOMER-SWITCH   PIC X(01) VALUE 'N'.
+001920         88  WS-CUSTOMER-FOUND        VALUE 'Y'.
+001930         88  WS-CUSTOMER-NOT-FOUND    VALUE 'N'.
+001940     05  WS-CUSTMAS-OPEN-SWITCH PIC X(01) VALUE 'N'.
+001950         88  WS-CUSTMAS-AVAILABLE     VALUE 'Y'.
+001960         88  WS-CUSTMAS-UNAVAILABLE   VALUE 'N'.
+001970
+001980 77  WS-CUSTMAS-STATUS    PIC X(02) VALUE SPACES.
+001990 77  WS-AUDITLOG-STATUS   PIC X(02) VALUE SPACES.
+002000 77  WS-RPTFILE-STATUS    PIC X(02) VALUE SPACES.
+002010 77  WS-OUTFILE-STATUS    PIC X(02) VALUE SPACES.
+002020 77  WS-EXCFILE-STATUS    PIC X(02) VALUE SPACES.
+002030
+002040 01  WS-STATS.
+002050     05  WS-CNT-TOTAL         PIC 9(7) COMP VALUE 0.
+002060     05  WS-CNT-CHECKSUM-BAD  PIC 9(7) COMP VALUE 0.
+002070     05  WS-CNT-DATE-BAD      PIC 9(7) COMP VALUE 0.
+002080     05  WS-CNT-WOMEN         PIC 9(7) COMP VALUE 0.
+002090     05  WS-CNT-MEN           PIC 9(7) COMP VALUE 0.
+002100     05  WS-CNT-CHILD         PIC 9(7) COMP VALUE 0.
+002110     05  WS-CNT-TEEN          PIC 9(7) COMP VALUE 0.
+002120     05  WS-CNT-ADULT         PIC 9(7) COMP VALUE 0.
+002130
+002140 01  WS-SUM-LINE.
+002150     05  SUM-LABEL            PIC X(30).
+002160     05  SUM-COUNT            PIC ZZZZZZ9.
+002170
+002180 77  WS-CKPFILE-STATUS    PIC X(02) VALUE SPACES.
+002190
+002200 01  WS-CHECKPOINT.
+002210     05  WS-CKP-COUNT         PIC 9(7) COMP VALUE 0.
+002220     05  WS-CKP-INTERVAL      PIC 9(7) COMP VALUE 100.
+002230     05  WS-CKP-DIV           PIC 9(7) COMP VALUE 0.
+002240     05  WS-CKP-REM           PIC 9(7) COMP VALUE 0.
+002250     05  WS-SKIP-INDEX        PIC 9(7) COMP VALUE 0.
+002260
+002270 01  WS-JOB-ID            PIC X(08) VALUE SPACES.
+002280
+002290 01  WS-TIMESTAMP.
+002300     05  WS-TS-RAW.
+002310         10  WS-TS-YEAR       PIC 9(4).
+002320         10  WS-TS-MONTH      PIC 9(2).
+002330         10  WS-TS-DAY        PIC 9(2).
+002340         10  WS-TS-HOUR       PIC 9(2).
+002350         10  WS-TS-MINUTE     PIC 9(2).
+002360         10  WS-TS-SECOND     PIC 9(2).
+002370         10  FILLER           PIC X(09).
+002380     05  WS-TS-DISP       PIC X(19).
+002390
+002400 01  WS-AUDIT-LINE.
+002410     05  AUD-TIMESTAMP        PIC X(19).
+002420     05  FILLER               PIC X(02) VALUE SPACES.
+002430     05  AUD-JOB-ID           PIC X(08).
+002440     05  FILLER               PIC X(02) VALUE SPACES.
+002450     05  AUD-PESEL            PIC 9(11).
+002460     05  FILLER               PIC X(02) VALUE SPACES.
+002470     05  AUD-RESULT           PIC X(08).
+002480
+002490 01  WS-SEX-TEXT          PIC X(10) VALUE SPACES.
+002500 01  WS-CLASS-TEXT        PIC X(12) VALUE SPACES.
+002510 01  WS-BIRTH-DATE-DISP   PIC X(10) VALUE SPACES.
+002520
+002530 01  WS-RPT-LINE.
+002540     05  RPT-PESEL            PIC 9(11).
+002550     05  FILLER               PIC X(02) VALUE SPACES.
+002560     05  RPT-RESULT           PIC X(08).
+002570     05  FILLER               PIC X(02) VALUE SPACES.
+002580     05  RPT-BIRTH-DATE       PIC X(10).
+002590     05  FILLER               PIC X(02) VALUE SPACES.
+002600     05  RPT-SEX              PIC X(10).
+002610     05  FILLER               PIC X(02) VALUE SPACES.
+002620     05  RPT-AGE              PIC ZZ9.
+002630     05  FILLER               PIC X(02) VALUE SPACES.
+002640     05  RPT-CLASS            PIC X(12).
+002650     05  FILLER               PIC X(02) VALUE SPACES.
+002660     05  RPT-ON-FILE          PIC X(08).
+002670     05  FILLER               PIC X(02) VALUE SPACES.
+002680     05  RPT-CUST-NAME        PIC X(30).
+002690
+002700 77  WS-PESEL-SAVE        PIC X(11).
+002710 77  WS-MAX-SUGGESTIONS   PIC 9(02) COMP VALUE 5.
+002720 77  WS-SUB-POS           PIC 9(02) COMP.
+002730 77  WS-SUB-DIGIT-CTR     PIC 9(02).
+002740 77  WS-SUB-DIGIT         PIC 9(01).
+002750 77  WS-ORIG-DIGIT        PIC 9(01).
+002760 77  WS-FMT-IDX           PIC 9(02) COMP.
+002770
+002780 01  WS-SUGGESTIONS.
+002790     05  WS-SUGGEST-COUNT     PIC 9(02) COMP VALUE 0.
+002800     05  WS-SUGGEST-ENTRY OCCURS 5 TIMES.
+002810         10  WS-SUGGEST-PESEL     PIC 9(11).
+002820
+002830 01  WS-EXC-LINE.
+002840     05  EXC-PESEL            PIC 9(11).
+002850     05  FILLER               PIC X(02) VALUE SPACES.
+002860     05  EXC-SUGGEST-COUNT    PIC Z9.
+002870     05  FILLER               PIC X(02) VALUE SPACES.
+002880     05  EXC-SUGGEST-DISP OCCURS 5 TIMES.
+002890         10  EXC-SUGGEST-ONE      PIC X(11).
+002900         10  FILLER               PIC X(02) VALUE SPACES.
+002910
+002920 PROCEDURE DIVISION.
+002930*================================================================
+002940*    0000-MAINLINE
+002950*    BATCH DRIVER - READ PESEL NUMBERS UNTIL END OF INPUT FILE.
+002960*================================================================
+002970 0000-MAINLINE.
+002980     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002990     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+003000         UNTIL WS-END-OF-INPUT.
+003010     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+003020     STOP RUN.
+003030
+003040*================================================================
+003050*    1000-INITIALIZE
+003060*================================================================
+003070 1000-INITIALIZE.
+003080     MOVE FUNCTION CURRENT-DATE(1:4) TO WS-CUR-YEAR.
+003090     MOVE FUNCTION CURRENT-DATE(5:2) TO WS-CUR-MONTH.
+003100     MOVE FUNCTION CURRENT-DATE(7:2) TO WS-CUR-DAY.
+003110     ACCEPT WS-JOB-ID FROM COMMAND-LINE.
+003120     IF WS-JOB-ID = SPACES
+003130         MOVE "BATCH" TO WS-JOB-ID
+003140     END-IF.
+003150     OPEN INPUT  PESEL-IN-FILE.
+003160     OPEN INPUT  CUSTOMER-MASTER-FILE.
+003170     IF WS-CUSTMAS-STATUS = "00"
+003180         MOVE 'Y' TO WS-CUSTMAS-OPEN-SWITCH
+003190     ELSE
+003200         MOVE 'N' TO WS-CUSTMAS-OPEN-SWITCH
+003210     END-IF.
+003220     OPEN EXTEND AUDIT-LOG-FILE.
+003230     IF WS-AUDITLOG-STATUS = "35"
+003240         OPEN OUTPUT AUDIT-LOG-FILE
+003250     END-IF.
+003260     IF WS-AUDITLOG-STATUS NOT = "00"
+003270         DISPLAY "PESEL0001E AUDIT LOG COULD NOT BE OPENED, "
+003280             "FILE STATUS=" WS-AUDITLOG-STATUS
+003290         MOVE 16 TO RETURN-CODE
+003300         STOP RUN
+003310     END-IF.
+003320     OPEN INPUT PESEL-CKP-FILE.
+003330     IF WS-CKPFILE-STATUS = "00"
+003340         READ PESEL-CKP-FILE
+003350             AT END
+003360                 MOVE 0 TO WS-CKP-COUNT
+003370             NOT AT END
+003380                 MOVE CKP-TOTAL        TO WS-CKP-COUNT
+003390                 MOVE CKP-CHECKSUM-BAD TO WS-CNT-CHECKSUM-BAD
+003400                 MOVE CKP-DATE-BAD     TO WS-CNT-DATE-BAD
+003410                 MOVE CKP-WOMEN        TO WS-CNT-WOMEN
+003420                 MOVE CKP-MEN          TO WS-CNT-MEN
+003430                 MOVE CKP-CHILD        TO WS-CNT-CHILD
+003440                 MOVE CKP-TEEN         TO WS-CNT-TEEN
+003450                 MOVE CKP-ADULT        TO WS-CNT-ADULT
+003460         END-READ
+003470         CLOSE PESEL-CKP-FILE
+003480     ELSE
+003490         IF WS-CKPFILE-STATUS NOT = "35"
+003500             DISPLAY "PESEL0003W CHECKPOINT FILE COULD NOT BE "
+003510                 "OPENED, FILE STATUS=" WS-CKPFILE-STATUS
+003520                 " - STARTING FROM THE TOP OF THE INPUT FILE"
+003530         END-IF
+003540         MOVE 0 TO WS-CKP-COUNT
+003550     END-IF.
+003560     IF WS-CKP-COUNT > 0
+003570         OPEN EXTEND PESEL-RPT-FILE
+003580         IF WS-RPTFILE-STATUS = "35"
+003590             OPEN OUTPUT PESEL-RPT-FILE
+003600         END-IF
+003610         OPEN EXTEND PESEL-OUT-FILE
+003620         IF WS-OUTFILE-STATUS = "35"
+003630             OPEN OUTPUT PESEL-OUT-FILE
+003640         END-IF
+003650         OPEN EXTEND PESEL-EXC-FILE
+003660         IF WS-EXCFILE-STATUS = "35"
+003670             OPEN OUTPUT PESEL-EXC-FILE
+003680         END-IF
+003690     ELSE
+003700         OPEN OUTPUT PESEL-RPT-FILE
+003710         OPEN OUTPUT PESEL-OUT-FILE
+003720         OPEN OUTPUT PESEL-EXC-FILE
+003730     END-IF.
+003740     IF WS-CKP-COUNT > 0
+003750         PERFORM 1100-SKIP-TO-CHECKPOINT THRU 1100-EXIT
+003760     END-IF.
+003770     PERFORM 2100-READ-PESEL-RECORD THRU 2100-EXIT.
+003780 1000-EXIT.
+003790     EXIT.
+003800
+003810*================================================================
+003820*    1100-SKIP-TO-CHECKPOINT
+003830*    A NONZERO CHECKPOINT COUNT MEANS THIS RUN IS RESUMING AN
+003840*    EARLIER, INTERRUPTED RUN.  READ AND DISCARD THAT MANY INPUT
+003850*    RECORDS SO PROCESSING PICKS UP WHERE IT LEFT OFF.
+003860*================================================================
+003870 1100-SKIP-TO-CHECKPOINT.
+003880     MOVE 0 TO WS-SKIP-INDEX.
+003890     PERFORM 1150-SKIP-ONE-RECORD THRU 1150-EXIT
+003900         UNTIL WS-SKIP-INDEX >= WS-CKP-COUNT OR WS-END-OF-INPUT.
+003910     MOVE WS-CKP-COUNT TO WS-CNT-TOTAL.
+003920 1100-EXIT.
+003930     EXIT.
+003940
+003950 1150-SKIP-ONE-RECORD.
+003960     READ PESEL-IN-FILE
+003970         AT END
+003980             MOVE 'Y' TO WS-EOF-SWITCH
+003990         NOT AT END
+004000             ADD 1 TO WS-SKIP-INDEX
+004010     END-READ.
+004020 1150-EXIT.
+004030     EXIT.
+004040
+004050*================================================================
+004060*    2000-PROCESS-RECORDS
+004070*    PER-RECORD PROCESSING LOOP BODY (FORMERLY MAIN-PROCEDURE).
+004080*================================================================
+004090 2000-PROCESS-RECORDS.
+004100     MOVE SPACES TO WS-SEX-TEXT.
+004110     MOVE SPACES TO WS-CLASS-TEXT.
+004120     MOVE SPACES TO WS-BIRTH-DATE-DISP.
+004130     MOVE 'N' TO WS-DATE-SWITCH.
+004140     MOVE 'N' TO WS-CUSTOMER-SWITCH.
+004150     MOVE SPACES TO CM-CUSTOMER-NAME.
+004160     ADD 1 TO WS-CNT-TOTAL.
+004170     PERFORM 2200-CALC-CHECKSUM THRU 2200-EXIT.
+004180     PERFORM 2300-VALIDATE-CHECKSUM THRU 2300-EXIT.
+004190     PERFORM 2800-WRITE-AUDIT-LOG THRU 2800-EXIT.
+004200     IF WS-CHECKSUM-BAD
+004210         ADD 1 TO WS-CNT-CHECKSUM-BAD
+004220         PERFORM 2320-SUGGEST-CORRECTIONS THRU 2320-EXIT
+004230     END-IF.
+004240     IF WS-CHECKSUM-OK
+004250         PERFORM 2350-VALIDATE-BIRTH-DATE THRU 2350-EXIT
+004260         PERFORM 2500-LOOKUP-CUSTOMER-MASTER THRU 2500-EXIT
+004270         IF WS-DATE-BAD
+004280             ADD 1 TO WS-CNT-DATE-BAD
+004290         END-IF
+004300     END-IF.
+004310     IF WS-CHECKSUM-OK AND WS-DATE-OK
+004320         PERFORM 2400-CALC-AGE THRU 2400-EXIT
+004330         PERFORM 2600-BUILD-CLASSIFICATION THRU 2600-EXIT
+004340         PERFORM 2700-ACCUMULATE-STATS THRU 2700-EXIT
+004350     END-IF.
+004360     PERFORM 2900-WRITE-REPORT-LINE THRU 2900-EXIT.
+004370     PERFORM 2950-WRITE-STRUCTURED-OUTPUT THRU 2950-EXIT.
+004380     PERFORM 2750-CHECK-CHECKPOINT THRU 2750-EXIT.
+004390     PERFORM 2100-READ-PESEL-RECORD THRU 2100-EXIT.
+004400 2000-EXIT.
+004410     EXIT.
+004420
+004430*================================================================
+004440*    2100-READ-PESEL-RECORD
+004450*================================================================
+004460 2100-READ-PESEL-RECORD.
+004470     READ PESEL-IN-FILE
+004480         AT END
+004490             MOVE 'Y' TO WS-EOF-SWITCH
+004500         NOT AT END
+004510             MOVE PI-PESEL-NUMBER TO WS-PESEL
+004520     END-READ.
+004530 2100-EXIT.
+004540     EXIT.
+004550
+004560 2200-CALC-CHECKSUM.
+004570* PESEL: [ABCDEFGHIJK]
+004580* K=(9*A + 7*B + 3*C + D + 9*E + 7*F + 3*G + H + 9*I + 7*J) MOD 10
+004590     MOVE 0 TO WS-CHECK-TOTAL.
+004600
+004610     MOVE WS-PESEL(1:1) TO WS-CHECK-PARTIAL.
+004620     MULTIPLY 9 BY WS-CHECK-PARTIAL.
+004630     ADD WS-CHECK-PARTIAL TO WS-CHECK-TOTAL.
+004640
+004650     MOVE WS-PESEL(2:1) TO WS-CHECK-PARTIAL.
+004660     MULTIPLY 7 BY WS-CHECK-PARTIAL.
+004670     ADD WS-CHECK-PARTIAL TO WS-CHECK-TOTAL.
+004680
+004690     MOVE WS-PESEL(3:1) TO WS-CHECK-PARTIAL.
+004700     MULTIPLY 3 BY WS-CHECK-PARTIAL.
+004710     ADD WS-CHECK-PARTIAL TO WS-CHECK-TOTAL.
+004720
+004730     MOVE WS-PESEL(4:1) TO WS-CHECK-PARTIAL.
+004740     ADD WS-CHECK-PARTIAL TO WS-CHECK-TOTAL.
+004750
+004760     MOVE WS-PESEL(5:1) TO WS-CHECK-PARTIAL.
+004770     MULTIPLY 9 BY WS-CHECK-PARTIAL.
+004780     ADD WS-CHECK-PARTIAL TO WS-CHECK-TOTAL.
+004790
+004800     MOVE WS-PESEL(6:1) TO WS-CHECK-PARTIAL.
+004810     MULTIPLY 7 BY WS-CHECK-PARTIAL.
+004820     ADD WS-CHECK-PARTIAL TO WS-CHECK-TOTAL.
+004830
+004840     MOVE WS-PESEL(7:1) TO WS-CHECK-PARTIAL.
+004850     MULTIPLY 3 BY WS-CHECK-PARTIAL.
+004860     ADD WS-CHECK-PARTIAL TO WS-CHECK-TOTAL.
+004870
+004880     MOVE WS-PESEL(8:1) TO WS-CHECK-PARTIAL.
+004890     ADD WS-CHECK-PARTIAL TO WS-CHECK-TOTAL.
+004900
+004910     MOVE WS-PESEL(9:1) TO WS-CHECK-PARTIAL.
+004920     MULTIPLY 9 BY WS-CHECK-PARTIAL.
+004930     ADD WS-CHECK-PARTIAL TO WS-CHECK-TOTAL.
+004940
+004950     MOVE WS-PESEL(10:1) TO WS-CHECK-PARTIAL.
+004960     MULTIPLY 7 BY WS-CHECK-PARTIAL.
+004970     ADD WS-CHECK-PARTIAL TO WS-CHECK-TOTAL.
+004980
+004990     MOVE WS-CHECK-TOTAL(3:1) TO WS-CHECK-DIGIT.
+005000 2200-EXIT.
+005010     EXIT.
+005020
+005030 2300-VALIDATE-CHECKSUM.
+005040     IF WS-CHECK-DIGIT NOT EQUAL WS-PESEL-CHECK-DIGIT
+005050         MOVE 'N' TO WS-CHECKSUM-SWITCH
+005060     ELSE
+005070         MOVE 'Y' TO WS-CHECKSUM-SWITCH
+005080     END-IF.
+005090 2300-EXIT.
+005100     EXIT.
+005110
+005120*================================================================
+005130*    2320-SUGGEST-CORRECTIONS
+005140*    EVERY FAILED CHECK DIGIT IS ROUTED TO THE EXCEPTION FILE SO
+005150*    THE RECORD IS NEVER JUST DROPPED.  A BAD CHECK DIGIT USUALLY
+005160*    MEANS ONE DIGIT WAS MISKEYED, SO WE ALSO TRY EVERY SINGLE-
+005170*    DIGIT SUBSTITUTION AGAINST CALC-CHECKSUM AND CARRY WHATEVER
+005180*    PASSES ALONG AS SUGGESTED CORRECTIONS ON THAT SAME RECORD.
+005190*================================================================
+005200 2320-SUGGEST-CORRECTIONS.
+005210     MOVE WS-PESEL TO WS-PESEL-SAVE.
+005220     MOVE 0 TO WS-SUGGEST-COUNT.
+005230     PERFORM 2325-TRY-POSITION THRU 2325-EXIT
+005240         VARYING WS-SUB-POS FROM 1 BY 1 UNTIL WS-SUB-POS > 11.
+005250     MOVE WS-PESEL-SAVE TO WS-PESEL.
+005260     PERFORM 2340-WRITE-EXCEPTION-RECORD THRU 2340-EXIT.
+005270 2320-EXIT.
+005280     EXIT.
+005290
+005300 2325-TRY-POSITION.
+005310     PERFORM 2330-TRY-DIGIT THRU 2330-EXIT
+005320         VARYING WS-SUB-DIGIT-CTR FROM 0 BY 1
+005330         UNTIL WS-SUB-DIGIT-CTR > 9.
+005340 2325-EXIT.
+005350     EXIT.
+005360
+005370 2330-TRY-DIGIT.
+005380     MOVE WS-SUB-DIGIT-CTR(2:1) TO WS-SUB-DIGIT.
+005390     IF WS-SUGGEST-COUNT < WS-MAX-SUGGESTIONS
+005400         MOVE WS-PESEL-SAVE(WS-SUB-POS:1) TO WS-ORIG-DIGIT
+005410         IF WS-SUB-DIGIT NOT = WS-ORIG-DIGIT
+005420             MOVE WS-PESEL-SAVE TO WS-PESEL
+005430             MOVE WS-SUB-DIGIT TO WS-PESEL(WS-SUB-POS:1)
+005440             PERFORM 2200-CALC-CHECKSUM THRU 2200-EXIT
+005450             IF WS-CHECK-DIGIT = WS-PESEL-CHECK-DIGIT
+005460                 ADD 1 TO WS-SUGGEST-COUNT
+005470                 MOVE WS-PESEL
+005480                     TO WS-SUGGEST-PESEL(WS-SUGGEST-COUNT)
+005490             END-IF
+005500         END-IF
+005510     END-IF.
+005520 2330-EXIT.
+005530     EXIT.
+005540
+005550*================================================================
+005560*    2340-WRITE-EXCEPTION-RECORD
+005570*    ROUTES THE ORIGINAL BAD PESEL AND ITS SUGGESTED CORRECTIONS
+005580*    TO THE EXCEPTION FILE FOR DATA ENTRY TO REVIEW.
+005590*================================================================
+005600 2340-WRITE-EXCEPTION-RECORD.
+005610     MOVE WS-PESEL-SAVE TO EXC-PESEL.
+005620     MOVE WS-SUGGEST-COUNT TO EXC-SUGGEST-COUNT.
+005630     MOVE 0 TO WS-FMT-IDX.
+005640     PERFORM 2345-FORMAT-SUGGESTION THRU 2345-EXIT
+005650         VARYING WS-FMT-IDX FROM 1 BY 1 UNTIL WS-FMT-IDX > 5.
+005660     MOVE WS-EXC-LINE TO PESEL-EXC-RECORD.
+005670     WRITE PESEL-EXC-RECORD.
+005680 2340-EXIT.
+005690     EXIT.
+005700
+005710 2345-FORMAT-SUGGESTION.
+005720     IF WS-FMT-IDX <= WS-SUGGEST-COUNT
+005730         MOVE WS-SUGGEST-PESEL(WS-FMT-IDX)
+005740             TO EXC-SUGGEST-ONE(WS-FMT-IDX)
+005750     ELSE
+005760         MOVE SPACES TO EXC-SUGGEST-ONE(WS-FMT-IDX)
+005770     END-IF.
+005780 2345-EXIT.
+005790     EXIT.
+005800
+005810*================================================================
+005820*    2350-VALIDATE-BIRTH-DATE
+005830*    REJECTS PESELS WHOSE MONTH CODE IS OUTSIDE THE DEFINED
+005840*    CENTURY RANGES, OR WHOSE DAY IS NOT A REAL DAY OF THE
+005850*    DECODED MONTH/YEAR (NO DAY 00, NO FEB 30, ETC).
+005860*================================================================
+005870 2350-VALIDATE-BIRTH-DATE.
+005880     IF IS-1800 OR IS-1900 OR IS-2000 OR IS-2100 OR IS-2200
+005890         MOVE 'Y' TO WS-DATE-SWITCH
+005900         PERFORM 2355-DECODE-CENTURY THRU 2355-EXIT
+005910         IF WS-DAY = 0 OR WS-DAY > WS-MAX-DAY
+005920             MOVE 'N' TO WS-DATE-SWITCH
+005930         END-IF
+005940     ELSE
+005950         MOVE 'N' TO WS-DATE-SWITCH
+005960     END-IF.
+005970 2350-EXIT.
+005980     EXIT.
+005990
+006000 2355-DECODE-CENTURY.
+006010     IF IS-1800
+006020         MOVE 1800 TO WS-CENTURY-BASE
+006030         COMPUTE WS-REAL-MONTH = WS-MONTH - 80
+006040     ELSE IF IS-1900
+006050         MOVE 1900 TO WS-CENTURY-BASE
+006060         MOVE WS-MONTH TO WS-REAL-MONTH
+006070     ELSE IF IS-2000
+006080         MOVE 2000 TO WS-CENTURY-BASE
+006090         COMPUTE WS-REAL-MONTH = WS-MONTH - 20
+006100     ELSE IF IS-2100
+006110         MOVE 2100 TO WS-CENTURY-BASE
+006120         COMPUTE WS-REAL-MONTH = WS-MONTH - 40
+006130     ELSE IF IS-2200
+006140         MOVE 2200 TO WS-CENTURY-BASE
+006150         COMPUTE WS-REAL-MONTH = WS-MONTH - 60
+006160     END-IF.
+006170     COMPUTE WS-REAL-YEAR = WS-CENTURY-BASE + WS-YEAR.
+006180     PERFORM 2357-SET-MAX-DAY THRU 2357-EXIT.
+006190 2355-EXIT.
+006200     EXIT.
+006210
+006220 2357-SET-MAX-DAY.
+006230     EVALUATE WS-REAL-MONTH
+006240         WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+006250             MOVE 31 TO WS-MAX-DAY
+006260         WHEN 4 WHEN 6 WHEN 9 WHEN 11
+006270             MOVE 30 TO WS-MAX-DAY
+006280         WHEN 2
+006290             DIVIDE WS-REAL-YEAR BY 400
+006300                 GIVING WS-DIV-TEMP REMAINDER WS-REM400
+006310             DIVIDE WS-REAL-YEAR BY 100
+006320                 GIVING WS-DIV-TEMP REMAINDER WS-REM100
+006330             DIVIDE WS-REAL-YEAR BY 4
+006340                 GIVING WS-DIV-TEMP REMAINDER WS-REM4
+006350             IF WS-REM400 = 0
+006360                 MOVE 29 TO WS-MAX-DAY
+006370             ELSE IF WS-REM100 = 0
+006380                 MOVE 28 TO WS-MAX-DAY
+006390             ELSE IF WS-REM4 = 0
+006400                 MOVE 29 TO WS-MAX-DAY
+006410             ELSE
+006420                 MOVE 28 TO WS-MAX-DAY
+006430             END-IF
+006440         WHEN OTHER
+006450             MOVE 0 TO WS-MAX-DAY
+006460     END-EVALUATE.
+006470 2357-EXIT.
+006480     EXIT.
+006490
+006500*================================================================
+006510*    2400-CALC-AGE
+006520*    USES THE CENTURY/MONTH ALREADY DECODED BY 2355-DECODE-
+006530*    CENTURY DURING BIRTH-DATE VALIDATION.
+006540*================================================================
+006550 2400-CALC-AGE.
+006560     COMPUTE WS-AGE = WS-CUR-YEAR - WS-REAL-YEAR.
+006570     IF WS-CUR-MONTH < WS-REAL-MONTH
+006580         SUBTRACT 1 FROM WS-AGE
+006590     ELSE
+006600         IF WS-CUR-MONTH = WS-REAL-MONTH
+006610             AND WS-CUR-DAY < WS-DAY
+006620             SUBTRACT 1 FROM WS-AGE
+006630         END-IF
+006640     END-IF.
+006650 2400-EXIT.
+006660     EXIT.
+006670
+006680*================================================================
+006690*    2500-LOOKUP-CUSTOMER-MASTER
+006700*    CHECKS WHETHER THIS PESEL IS ALREADY ON THE CUSTOMER MASTER
+006710*    SO THE SAME PERSON IS NOT ONBOARDED TWICE.
+006720*================================================================
+006730 2500-LOOKUP-CUSTOMER-MASTER.
+006740     IF WS-CUSTMAS-AVAILABLE
+006750         MOVE WS-PESEL TO CM-PESEL
+006760         READ CUSTOMER-MASTER-FILE
+006770             INVALID KEY
+006780                 MOVE 'N' TO WS-CUSTOMER-SWITCH
+006790             NOT INVALID KEY
+006800                 MOVE 'Y' TO WS-CUSTOMER-SWITCH
+006810         END-READ
+006820     ELSE
+006830         MOVE 'N' TO WS-CUSTOMER-SWITCH
+006840     END-IF.
+006850 2500-EXIT.
+006860     EXIT.
+006870
+006880*================================================================
+006890*    2600-BUILD-CLASSIFICATION  (FORMERLY SHOW-TYPE/SHOW-AGE)
+006900*================================================================
+006910 2600-BUILD-CLASSIFICATION.
+006920     STRING WS-REAL-YEAR "-" WS-REAL-MONTH "-" WS-DAY
+006930         DELIMITED BY SIZE INTO WS-BIRTH-DATE-DISP.
+006940     IF IS-WOMAN
+006950         IF IS-CHILD
+006960             MOVE "Dziewczynka" TO WS-CLASS-TEXT
+006970         ELSE IF IS-TEEN
+006980             MOVE "Dziewczyna"  TO WS-CLASS-TEXT
+006990         ELSE IF IS-ADDULT
+007000             MOVE "Kobieta"     TO WS-CLASS-TEXT
+007010         END-IF
+007020         MOVE "Kobieta" TO WS-SEX-TEXT
+007030     ELSE
+007040         IF IS-CHILD
+007050             MOVE "Chlopiec" TO WS-CLASS-TEXT
+007060         ELSE IF IS-TEEN
+007070             MOVE "Chlopak"  TO WS-CLASS-TEXT
+007080         ELSE IF IS-ADDULT
+007090             MOVE "Mezczyzna" TO WS-CLASS-TEXT
+007100         END-IF
+007110         MOVE "Mezczyzna" TO WS-SEX-TEXT
+007120     END-IF.
+007130     MOVE WS-AGE TO WS-AGE-DISP.
+007140 2600-EXIT.
+007150     EXIT.
+007160
+007170*================================================================
+007180*    2700-ACCUMULATE-STATS
+007190*    TALLIES SEX AND AGE-BAND COUNTS FOR THE END-OF-RUN SUMMARY.
+007200*    ONLY CALLED FOR RECORDS THAT PASSED BOTH THE CHECKSUM AND
+007210*    BIRTH-DATE CHECKS, SINCE THOSE ARE THE ONLY RECORDS WITH A
+007220*    MEANINGFUL SEX OR AGE CLASSIFICATION.
+007230*================================================================
+007240 2700-ACCUMULATE-STATS.
+007250     IF IS-WOMAN
+007260         ADD 1 TO WS-CNT-WOMEN
+007270     ELSE
+007280         ADD 1 TO WS-CNT-MEN
+007290     END-IF.
+007300     IF IS-CHILD
+007310         ADD 1 TO WS-CNT-CHILD
+007320     ELSE IF IS-TEEN
+007330         ADD 1 TO WS-CNT-TEEN
+007340     ELSE IF IS-ADDULT
+007350         ADD 1 TO WS-CNT-ADULT
+007360     END-IF.
+007370 2700-EXIT.
+007380     EXIT.
+007390
+007400*================================================================
+007410*    2750-CHECK-CHECKPOINT
+007420*    EVERY WS-CKP-INTERVAL RECORDS, SAVE THE CURRENT RECORD COUNT
+007430*    SO A RERUN CAN RESUME FROM HERE INSTEAD OF FROM THE TOP OF
+007440*    THE INPUT FILE.
+007450*================================================================
+007460 2750-CHECK-CHECKPOINT.
+007470     DIVIDE WS-CNT-TOTAL BY WS-CKP-INTERVAL
+007480         GIVING WS-CKP-DIV REMAINDER WS-CKP-REM.
+007490     IF WS-CKP-REM = 0
+007500         PERFORM 2760-WRITE-CHECKPOINT THRU 2760-EXIT
+007510     END-IF.
+007520 2750-EXIT.
+007530     EXIT.
+007540
+007550 2760-WRITE-CHECKPOINT.
+007560     OPEN OUTPUT PESEL-CKP-FILE.
+007570     MOVE WS-CNT-TOTAL        TO CKP-TOTAL.
+007580     MOVE WS-CNT-CHECKSUM-BAD TO CKP-CHECKSUM-BAD.
+007590     MOVE WS-CNT-DATE-BAD     TO CKP-DATE-BAD.
+007600     MOVE WS-CNT-WOMEN        TO CKP-WOMEN.
+007610     MOVE WS-CNT-MEN          TO CKP-MEN.
+007620     MOVE WS-CNT-CHILD        TO CKP-CHILD.
+007630     MOVE WS-CNT-TEEN         TO CKP-TEEN.
+007640     MOVE WS-CNT-ADULT        TO CKP-ADULT.
+007650     WRITE PESEL-CKP-RECORD.
+007660     CLOSE PESEL-CKP-FILE.
+007670 2760-EXIT.
+007680     EXIT.
+007690
+007700*================================================================
+007710*    2800-WRITE-AUDIT-LOG
+007720*    RETAINS A TRAIL OF EVERY VALIDATION ATTEMPT, PASS OR FAIL,
+007730*    FOR COMPLIANCE REPORTING.
+007740*================================================================
+007750 2800-WRITE-AUDIT-LOG.
+007760     MOVE FUNCTION CURRENT-DATE TO WS-TS-RAW.
+007770     STRING WS-TS-YEAR   "-" WS-TS-MONTH  "-" WS-TS-DAY  " "
+007780            WS-TS-HOUR   ":" WS-TS-MINUTE ":" WS-TS-SECOND
+007790         DELIMITED BY SIZE INTO WS-TS-DISP.
+007800     MOVE WS-TS-DISP     TO AUD-TIMESTAMP.
+007810     MOVE WS-JOB-ID      TO AUD-JOB-ID.
+007820     MOVE WS-PESEL       TO AUD-PESEL.
+007830     IF WS-CHECKSUM-OK
+007840         MOVE "PASS"     TO AUD-RESULT
+007850     ELSE
+007860         MOVE "FAIL"     TO AUD-RESULT
+007870     END-IF.
+007880     MOVE WS-AUDIT-LINE  TO AUDIT-LOG-RECORD.
+007890     WRITE AUDIT-LOG-RECORD.
+007900     IF WS-AUDITLOG-STATUS NOT = "00"
+007910         DISPLAY "PESEL0002E AUDIT LOG WRITE FAILED FOR PESEL "
+007920             WS-PESEL " - FILE STATUS=" WS-AUDITLOG-STATUS
+007930         MOVE 16 TO RETURN-CODE
+007940         STOP RUN
+007950     END-IF.
+007960 2800-EXIT.
+007970     EXIT.
+007980
+007990*================================================================
+008000*    2900-WRITE-REPORT-LINE
+008010*================================================================
+008020 2900-WRITE-REPORT-LINE.
+008030     MOVE WS-PESEL-MAIN   TO RPT-PESEL.
+008040     MOVE WS-PESEL-CHECK-DIGIT TO RPT-PESEL(11:1).
+008050     IF WS-CHECKSUM-OK AND WS-DATE-OK
+008060         MOVE "OK"              TO RPT-RESULT
+008070         MOVE WS-BIRTH-DATE-DISP TO RPT-BIRTH-DATE
+008080         MOVE WS-SEX-TEXT       TO RPT-SEX
+008090         MOVE WS-AGE-DISP       TO RPT-AGE
+008100         MOVE WS-CLASS-TEXT     TO RPT-CLASS
+008110     ELSE
+008120         IF WS-CHECKSUM-BAD
+008130             MOVE "BADCHK"          TO RPT-RESULT
+008140         ELSE
+008150             MOVE "BADDATE"         TO RPT-RESULT
+008160         END-IF
+008170         MOVE SPACES            TO RPT-BIRTH-DATE
+008180         MOVE SPACES            TO RPT-SEX
+008190         MOVE ZEROES            TO RPT-AGE
+008200         MOVE SPACES            TO RPT-CLASS
+008210     END-IF.
+008220     IF WS-CUSTOMER-FOUND
+008230         MOVE "ONFILE"          TO RPT-ON-FILE
+008240         MOVE CM-CUSTOMER-NAME  TO RPT-CUST-NAME
+008250     ELSE
+008260         MOVE "NEW"             TO RPT-ON-FILE
+008270         MOVE SPACES            TO RPT-CUST-NAME
+008280     END-IF.
+008290     MOVE WS-RPT-LINE TO PESEL-RPT-RECORD.
+008300     WRITE PESEL-RPT-RECORD.
+008310 2900-EXIT.
+008320     EXIT.
+008330
+008340*================================================================
+008350*    2950-WRITE-STRUCTURED-OUTPUT
+008360*    SAME RESULT AS 2900-WRITE-REPORT-LINE, BUT IN THE FIXED,
+008370*    ALL-NUMERIC-CODE PESELOUT LAYOUT FOR DOWNSTREAM SYSTEMS.
+008380*================================================================
+008390 2950-WRITE-STRUCTURED-OUTPUT.
+008400     MOVE WS-PESEL-MAIN        TO PO-PESEL.
+008410     MOVE WS-PESEL-CHECK-DIGIT TO PO-PESEL(11:1).
+008420     IF WS-CHECKSUM-OK AND WS-DATE-OK
+008430         MOVE 1 TO PO-RESULT-CODE
+008440         STRING WS-REAL-YEAR "-" WS-REAL-MONTH "-" WS-DAY
+008450             DELIMITED BY SIZE INTO PO-BIRTH-DATE-ISO
+008460         IF IS-WOMAN
+008470             MOVE 2 TO PO-SEX-CODE
+008480         ELSE
+008490             MOVE 1 TO PO-SEX-CODE
+008500         END-IF
+008510         MOVE WS-AGE TO PO-AGE
+008520         IF IS-CHILD
+008530             MOVE 1 TO PO-CLASS-CODE
+008540         ELSE IF IS-TEEN
+008550             MOVE 2 TO PO-CLASS-CODE
+008560         ELSE IF IS-ADDULT
+008570             MOVE 3 TO PO-CLASS-CODE
+008580         END-IF
+008590     ELSE
+008600         IF WS-CHECKSUM-BAD
+008610             MOVE 2 TO PO-RESULT-CODE
+008620         ELSE
+008630             MOVE 3 TO PO-RESULT-CODE
+008640         END-IF
+008650         MOVE SPACES TO PO-BIRTH-DATE-ISO
+008660         MOVE 0      TO PO-SEX-CODE
+008670         MOVE 0      TO PO-AGE
+008680         MOVE 0      TO PO-CLASS-CODE
+008690     END-IF.
+008700     IF WS-CUSTOMER-FOUND
+008710         MOVE 2 TO PO-ON-FILE-CODE
+008720     ELSE
+008730         MOVE 1 TO PO-ON-FILE-CODE
+008740     END-IF.
+008750     WRITE PESEL-OUTPUT-RECORD.
+008760 2950-EXIT.
+008770     EXIT.
+008780
+008790*================================================================
+008800*    8000-FINALIZE
+008810*================================================================
+008820 8000-FINALIZE.
+008830     CLOSE PESEL-IN-FILE.
+008840     CLOSE PESEL-RPT-FILE.
+008850     CLOSE PESEL-OUT-FILE.
+008860     CLOSE PESEL-EXC-FILE.
+008870     CLOSE CUSTOMER-MASTER-FILE.
+008880     CLOSE AUDIT-LOG-FILE.
+008890     PERFORM 8050-RESET-CHECKPOINT THRU 8050-EXIT.
+008900     PERFORM 8100-WRITE-SUMMARY THRU 8100-EXIT.
+008910 8000-EXIT.
+008920     EXIT.
+008930
+008940*================================================================
+008950*    8050-RESET-CHECKPOINT
+008960*    THE RUN REACHED END OF FILE CLEANLY, SO THE CHECKPOINT IS
+008970*    CLEARED - THE NEXT RUN STARTS FROM THE TOP OF THE INPUT FILE
+008980*    RATHER THAN RESUMING A JOB THAT ALREADY FINISHED.
+008990*================================================================
+009000 8050-RESET-CHECKPOINT.
+009010     OPEN OUTPUT PESEL-CKP-FILE.
+009020     MOVE ZEROES TO PESEL-CKP-RECORD.
+009030     WRITE PESEL-CKP-RECORD.
+009040     CLOSE PESEL-CKP-FILE.
+009050 8050-EXIT.
+009060     EXIT.
+009070
+009080*================================================================
+009090*    8100-WRITE-SUMMARY
+009100*    END-OF-RUN STATISTICS - TOTAL PROCESSED, TOTAL REJECTED ON
+009110*    CHECKSUM, AND THE SEX/AGE-BAND BREAKDOWNS.
+009120*================================================================
+009130 8100-WRITE-SUMMARY.
+009140     OPEN OUTPUT PESEL-SUM-FILE.
+009150     MOVE "TOTAL PESEL RECORDS PROCESSED" TO SUM-LABEL.
+009160     MOVE WS-CNT-TOTAL TO SUM-COUNT.
+009170     MOVE WS-SUM-LINE TO PESEL-SUM-RECORD.
+009180     WRITE PESEL-SUM-RECORD.
+009190     MOVE "REJECTED - BAD CHECK DIGIT" TO SUM-LABEL.
+009200     MOVE WS-CNT-CHECKSUM-BAD TO SUM-COUNT.
+009210     MOVE WS-SUM-LINE TO PESEL-SUM-RECORD.
+009220     WRITE PESEL-SUM-RECORD.
+009230     MOVE "REJECTED - BAD BIRTH DATE" TO SUM-LABEL.
+009240     MOVE WS-CNT-DATE-BAD TO SUM-COUNT.
+009250     MOVE WS-SUM-LINE TO PESEL-SUM-RECORD.
+009260     WRITE PESEL-SUM-RECORD.
+009270     MOVE "WOMEN" TO SUM-LABEL.
+009280     MOVE WS-CNT-WOMEN TO SUM-COUNT.
+009290     MOVE WS-SUM-LINE TO PESEL-SUM-RECORD.
+009300     WRITE PESEL-SUM-RECORD.
+009310     MOVE "MEN" TO SUM-LABEL.
+009320     MOVE WS-CNT-MEN TO SUM-COUNT.
+009330     MOVE WS-SUM-LINE TO PESEL-SUM-RECORD.
+009340     WRITE PESEL-SUM-RECORD.
+009350     MOVE "CHILDREN (0-11)" TO SUM-LABEL.
+009360     MOVE WS-CNT-CHILD TO SUM-COUNT.
+009370     MOVE WS-SUM-LINE TO PESEL-SUM-RECORD.
+009380     WRITE PESEL-SUM-RECORD.
+009390     MOVE "TEENS (12-17)" TO SUM-LABEL.
+009400     MOVE WS-CNT-TEEN TO SUM-COUNT.
+009410     MOVE WS-SUM-LINE TO PESEL-SUM-RECORD.
+009420     WRITE PESEL-SUM-RECORD.
+009430     MOVE "ADULTS (18+)" TO SUM-LABEL.
+009440     MOVE WS-CNT-ADULT TO SUM-COUNT.
+009450     MOVE WS-SUM-LINE TO PESEL-SUM-RECORD.
+009460     WRITE PESEL-SUM-RECORD.
+009470     CLOSE PESEL-SUM-FILE.
+009480 8100-EXIT.
+009490     EXIT.
+009500
+009510 END PROGRAM PESEL.
