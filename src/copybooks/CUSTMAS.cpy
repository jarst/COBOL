@@ -0,0 +1,12 @@
+000010*================================================================
+000020*    CUSTMAS - CUSTOMER MASTER FILE RECORD LAYOUT
+000030*    KEYED ON THE 11-DIGIT PESEL.  SHARED BY ANY PROGRAM THAT
+000040*    NEEDS TO LOOK UP OR MAINTAIN CUSTOMER MASTER RECORDS.
+000050*----------------------------------------------------------------
+000060* 2026-08-09  RS  ORIGINAL COPYBOOK.
+000070*================================================================
+000080 01  CUSTOMER-MASTER-RECORD.
+000090     05  CM-PESEL                PIC 9(11).
+000100     05  CM-CUSTOMER-NAME        PIC X(30).
+000110     05  CM-ADDRESS              PIC X(40).
+000120     05  CM-DATE-ADDED           PIC 9(08).
