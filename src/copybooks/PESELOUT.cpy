@@ -0,0 +1,28 @@
+000010*================================================================
+000020*    PESELOUT - STRUCTURED PESEL VALIDATION OUTPUT RECORD
+000030*    FIXED-FORMAT, ALL-NUMERIC-CODE LAYOUT FOR DOWNSTREAM SYSTEMS
+000040*    THAT CONSUME THE VALIDATION RESULT PROGRAMMATICALLY INSTEAD
+000050*    OF PARSING THE HUMAN-READABLE REPORT LINE.
+000060*----------------------------------------------------------------
+000070* 2026-08-09  RS  ORIGINAL COPYBOOK.
+000080*================================================================
+000090 01  PESEL-OUTPUT-RECORD.
+000100     05  PO-PESEL                PIC 9(11).
+000110     05  PO-RESULT-CODE          PIC 9(01).
+000120         88  PO-RESULT-OK                 VALUE 1.
+000130         88  PO-RESULT-BAD-CHECKSUM       VALUE 2.
+000140         88  PO-RESULT-BAD-DATE           VALUE 3.
+000150     05  PO-BIRTH-DATE-ISO       PIC X(10).
+000160     05  PO-SEX-CODE             PIC 9(01).
+000170         88  PO-SEX-UNKNOWN                VALUE 0.
+000180         88  PO-SEX-MALE                   VALUE 1.
+000190         88  PO-SEX-FEMALE                 VALUE 2.
+000200     05  PO-AGE                  PIC 9(03).
+000210     05  PO-CLASS-CODE           PIC 9(01).
+000220         88  PO-CLASS-UNKNOWN              VALUE 0.
+000230         88  PO-CLASS-CHILD                VALUE 1.
+000240         88  PO-CLASS-TEEN                 VALUE 2.
+000250         88  PO-CLASS-ADULT                VALUE 3.
+000260     05  PO-ON-FILE-CODE         PIC 9(01).
+000270         88  PO-CUSTOMER-NEW               VALUE 1.
+000280         88  PO-CUSTOMER-ON-FILE           VALUE 2.
